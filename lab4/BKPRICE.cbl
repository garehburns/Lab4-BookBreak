@@ -0,0 +1,209 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     BKPRICE.
+       AUTHOR.         YOUR NAME.
+      *
+      *  ANNUAL PRICE INCREASE BATCH JOB
+      *  Applies the NEW-YEAR-INCREASE markup to BI-SELLING-PRICE
+      *  for every book on BOOK-INVEN-FILE and rewrites the file.
+      *  Any book whose recalculated price needs re-rounding to fit
+      *  BI-SELLING-PRICE's two decimal places is listed on the
+      *  exceptions report instead of being silently truncated.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT BOOK-INVEN-FILE
+               ASSIGN TO "Lab4BOOKBREAK.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BI-BOOK-CODE
+               FILE STATUS IS WS-BOOK-INVEN-STATUS.
+      *
+           SELECT PRICE-EXCEPTION-REPORT-FILE
+               ASSIGN TO PRINTER "PRICEEXCXXX.TXT".
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD BOOK-INVEN-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+           COPY BOOKINV.
+      *
+       FD  PRICE-EXCEPTION-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  PRICE-EXCEPTION-LINE            PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  FLAGS-N-SWITCHES.
+           05  EOF-FLAG                    PIC X       VALUE ' '.
+               88 NO-MORE-DATA                         VALUE 'N'.
+               88 MORE-RECORDS                         VALUE 'Y'.
+      *
+       01  WS-BOOK-INVEN-STATUS            PIC XX      VALUE '00'.
+           88  BOOK-INVEN-STATUS-OK                    VALUE '00'.
+      *
+       01  REPORT-FIELDS.
+           05  PROPER-SPACING              PIC S9      VALUE +1.
+           05  PAGE-NO                     PIC S9(2)   VALUE +0.
+      *
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR                     PIC 99.
+           05  WS-MONTH                    PIC 99.
+           05  WS-DAY                      PIC 99.
+      *
+       01  CONSTANTS.
+           05  NEW-YEAR-INCREASE           PIC S9V99   VALUE +1.05.
+      *
+       01  PRICE-WORK-FIELDS.
+           05  PW-NEW-PRICE-RAW            PIC S9(4)V9(4) VALUE +0.
+           05  PW-NEW-PRICE-ROUNDED        PIC S99V99  VALUE +0.
+           05  PW-RECORD-COUNT             PIC S9(6)   VALUE +0.
+           05  PW-EXCEPTION-COUNT          PIC S9(6)   VALUE +0.
+      *
+       01  HEADING-ONE.
+           05                              PIC X(6) VALUE 'DATE:'.
+           05  H1-DATE.
+               10  H1-MONTH                PIC Z9.
+               10                          PIC X    VALUE '/'.
+               10  H1-DAY                  PIC 99.
+               10                          PIC X    VALUE '/'.
+               10  H1-YEAR                 PIC 99.
+           05                              PIC X(7) VALUE SPACES.
+           05                              PIC X(25) VALUE
+                                           'PRICE INCR EXCEPTIONS'.
+           05                              PIC X(22) VALUE 'CGB'.
+           05                              PIC X(5) VALUE 'PAGE'.
+           05  H1-PAGE-NO                  PIC Z9.
+      *
+       01  HEADING-TWO.
+           05                              PIC X(11) VALUE 'BOOK'.
+           05                              PIC X(19) VALUE 'TITLE'.
+           05                              PIC X(17) VALUE 'OLD PRICE'.
+           05                              PIC X(8)  VALUE 'RAW NEW'.
+           05                              PIC X(15) VALUE
+                                           'ROUNDED NEW'.
+      *
+       01  FINAL-COUNTS-LINE.
+           05                              PIC X(9)  VALUE SPACES.
+           05                              PIC X(19) VALUE
+                                           'FINAL TOTAL BOOKS:'.
+           05  FC-RECORD-COUNT             PIC ZZZZZ9.
+           05                              PIC X(12) VALUE
+                                           ' EXCEPTIONS:'.
+           05  FC-EXCEPTION-COUNT          PIC ZZZZZ9.
+      *
+       01  EXCEPTION-DETAIL-LINE.
+           05  EL-BOOK-CODE                PIC X(2).
+           05                              PIC X(7).
+           05  EL-TITLE                    PIC X(18).
+           05                              PIC X(5)  VALUE SPACES.
+           05  EL-OLD-PRICE                PIC ZZ.99.
+           05                              PIC X(6)  VALUE SPACES.
+           05  EL-RAW-NEW-PRICE            PIC ZZZZ.9999.
+           05                              PIC X(4)  VALUE SPACES.
+           05  EL-ROUNDED-NEW-PRICE        PIC ZZ.99.
+           05                              PIC X(2)  VALUE SPACES.
+           05  EL-OVERFLOW-FLAG            PIC X(15) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       10-APPLY-PRICE-INCREASE.
+           PERFORM 20-HSKPING-ROUTINE
+           PERFORM 30-INCREASE-ALL-PRICES
+           PERFORM 600-FINAL-ROUTINE
+       .
+       20-HSKPING-ROUTINE.
+           OPEN I-O BOOK-INVEN-FILE
+           IF NOT BOOK-INVEN-STATUS-OK
+               DISPLAY 'BOOK-INVEN-FILE OPEN FAILED, STATUS: '
+                   WS-BOOK-INVEN-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT PRICE-EXCEPTION-REPORT-FILE
+           ACCEPT WS-CURRENT-DATE FROM DATE
+           MOVE WS-MONTH TO H1-MONTH
+           MOVE WS-DAY TO H1-DAY
+           MOVE WS-YEAR TO H1-YEAR
+           PERFORM 40-HEADING-ROUTINE
+       .
+       30-INCREASE-ALL-PRICES.
+           PERFORM UNTIL NO-MORE-DATA
+               READ BOOK-INVEN-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM 100-PROCESS-ONE-BOOK
+               END-READ
+           END-PERFORM
+       .
+       40-HEADING-ROUTINE.
+           ADD 1 TO PAGE-NO
+           MOVE PAGE-NO TO H1-PAGE-NO
+           WRITE PRICE-EXCEPTION-LINE FROM HEADING-ONE
+               AFTER ADVANCING PAGE
+           MOVE 2 TO PROPER-SPACING
+           MOVE HEADING-TWO TO PRICE-EXCEPTION-LINE
+           PERFORM 200-WRITE-A-LINE
+           MOVE 2 TO PROPER-SPACING
+       .
+       100-PROCESS-ONE-BOOK.
+           ADD 1 TO PW-RECORD-COUNT
+           COMPUTE PW-NEW-PRICE-RAW ROUNDED =
+               BI-SELLING-PRICE * NEW-YEAR-INCREASE
+
+           IF PW-NEW-PRICE-RAW > 99.99
+               PERFORM 120-WRITE-PRICE-OVERFLOW-EXCEPTION
+           ELSE
+               COMPUTE PW-NEW-PRICE-ROUNDED ROUNDED = PW-NEW-PRICE-RAW
+
+               IF PW-NEW-PRICE-RAW NOT EQUAL TO PW-NEW-PRICE-ROUNDED
+                   PERFORM 110-WRITE-PRICE-EXCEPTION
+               END-IF
+
+               MOVE PW-NEW-PRICE-ROUNDED TO BI-SELLING-PRICE
+               REWRITE BOOK-INVEN-RECORD
+           END-IF
+       .
+       110-WRITE-PRICE-EXCEPTION.
+           ADD 1 TO PW-EXCEPTION-COUNT
+           MOVE SPACES TO EL-OVERFLOW-FLAG
+           MOVE BI-BOOK-CODE TO EL-BOOK-CODE
+           MOVE BI-TITLE TO EL-TITLE
+           MOVE BI-SELLING-PRICE TO EL-OLD-PRICE
+           MOVE PW-NEW-PRICE-RAW TO EL-RAW-NEW-PRICE
+           MOVE PW-NEW-PRICE-ROUNDED TO EL-ROUNDED-NEW-PRICE
+           MOVE EXCEPTION-DETAIL-LINE TO PRICE-EXCEPTION-LINE
+           PERFORM 200-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+       .
+       120-WRITE-PRICE-OVERFLOW-EXCEPTION.
+           ADD 1 TO PW-EXCEPTION-COUNT
+           MOVE BI-BOOK-CODE TO EL-BOOK-CODE
+           MOVE BI-TITLE TO EL-TITLE
+           MOVE BI-SELLING-PRICE TO EL-OLD-PRICE
+           MOVE PW-NEW-PRICE-RAW TO EL-RAW-NEW-PRICE
+           MOVE ZERO TO EL-ROUNDED-NEW-PRICE
+           MOVE 'PRICE OVERFLOW' TO EL-OVERFLOW-FLAG
+           MOVE EXCEPTION-DETAIL-LINE TO PRICE-EXCEPTION-LINE
+           PERFORM 200-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+       .
+       200-WRITE-A-LINE.
+           WRITE PRICE-EXCEPTION-LINE
+               AFTER ADVANCING PROPER-SPACING
+       .
+       600-FINAL-ROUTINE.
+           MOVE PW-RECORD-COUNT TO FC-RECORD-COUNT
+           MOVE PW-EXCEPTION-COUNT TO FC-EXCEPTION-COUNT
+           MOVE FINAL-COUNTS-LINE TO PRICE-EXCEPTION-LINE
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 200-WRITE-A-LINE
+           CLOSE BOOK-INVEN-FILE
+                 PRICE-EXCEPTION-REPORT-FILE
+           STOP RUN
+       .
