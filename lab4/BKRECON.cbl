@@ -0,0 +1,339 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     BKRECON.
+       AUTHOR.         YOUR NAME.
+      *
+      *  PHYSICAL COUNT RECONCILIATION
+      *  Matches a clipboard-entered file of counted quantities by
+      *  BI-BOOK-CODE against BOOK-INVEN-FILE sorted into shelf-walk
+      *  order (BI-SHELF-LOCATION) and prints a variance report of
+      *  system quantity-on-hand vs. what was actually counted, so a
+      *  shelf audit no longer means cross-referencing the printed
+      *  inventory report by hand.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT BOOK-INVEN-FILE
+               ASSIGN TO "Lab4BOOKBREAK.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BI-BOOK-CODE
+               FILE STATUS IS WS-BOOK-INVEN-STATUS.
+      *
+           SELECT COUNT-FILE
+               ASSIGN TO "Lab4BOOKCOUNT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "SORTWK1.TXT".
+      *
+           SELECT RECON-REPORT-FILE
+               ASSIGN TO PRINTER "RECONXXX.TXT".
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  BOOK-INVEN-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+           COPY BOOKINV.
+      *
+       FD  COUNT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  CT-COUNT-RECORD.
+           05  CT-BOOK-CODE                PIC X(2).
+           05  CT-COUNTED-QTY              PIC X(3).
+           05  CT-COUNTED-QTY-NUM REDEFINES CT-COUNTED-QTY
+                                           PIC 9(3).
+           05                              PIC X(75).
+      *
+       SD  SORT-WORK-FILE.
+      *
+       01  SORT-WORK-RECORD.
+           05  SW-BOOK-CODE                PIC X(2).
+           05  SW-TITLE                    PIC X(18).
+           05  SW-AUTHOR                   PIC X(15).
+           05  SW-SUBJECT-AREA             PIC X(8).
+           05  SW-SHELF-LOCATION.
+               10  SW-SHELF-ALPHA          PIC X(2).
+               10  SW-SHELF-NUMERIC        PIC X(3).
+           05  SW-UNIT-COST                PIC S99V99.
+           05  SW-SELLING-PRICE            PIC S99V99.
+           05  SW-QTY-ON-HAND-ALPHA.
+               10  SW-QUANTITY-ON-HAND     PIC 9(3).
+           05  SW-REORDER-LEVEL            PIC S999.
+           05  SW-QUANTITY-ON-ORDER        PIC S999.
+           05  SW-DATE-OF-LAST-ORDER       PIC X(6).
+           05                              PIC X(11).
+      *
+       FD  RECON-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  RECON-REPORT-LINE                PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  FLAGS-N-SWITCHES.
+           05  EOF-FLAG                    PIC X       VALUE ' '.
+               88 NO-MORE-DATA                         VALUE 'N'.
+               88 MORE-RECORDS                         VALUE 'Y'.
+           05  SR-EOF-FLAG                 PIC X       VALUE ' '.
+               88 SR-NO-MORE-DATA                      VALUE 'N'.
+               88 SR-MORE-RECORDS                      VALUE 'Y'.
+      *
+       01  WS-BOOK-INVEN-STATUS            PIC XX      VALUE '00'.
+           88  BOOK-INVEN-STATUS-OK                    VALUE '00'.
+      *
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR                     PIC 99.
+           05  WS-MONTH                    PIC 99.
+           05  WS-DAY                      PIC 99.
+      *
+       01  REPORT-FIELDS.
+           05  PROPER-SPACING              PIC S9      VALUE +1.
+           05  PAGE-NO                     PIC S9(2)   VALUE +0.
+      *
+       01  COUNT-TABLE-FIELDS.
+           05  CT-TABLE-COUNT              PIC S9(4)   VALUE +0.
+           05  CT-TABLE-OVERFLOW-COUNT     PIC S9(4)   VALUE +0.
+           05  CT-TABLE-ENTRY OCCURS 200 TIMES
+                   INDEXED BY CT-IDX.
+               10  CT-TBL-BOOK-CODE        PIC X(2).
+               10  CT-TBL-COUNTED-QTY      PIC S9(3)   VALUE 0.
+               10  CT-TBL-MATCHED          PIC X       VALUE 'N'.
+                   88  CT-TBL-WAS-MATCHED               VALUE 'Y'.
+      *
+       01  MATCH-WORK-FIELDS.
+           05  MW-FOUND-FLAG               PIC X       VALUE 'N'.
+               88  MW-ENTRY-FOUND                       VALUE 'Y'.
+           05  MW-FOUND-IDX                PIC S9(4)   VALUE 0.
+           05  MW-SYSTEM-QTY               PIC S9(3)   VALUE 0.
+           05  MW-COUNTED-QTY              PIC S9(3)   VALUE 0.
+           05  MW-VARIANCE                 PIC S9(4)   VALUE 0.
+      *
+       01  HEADING-ONE.
+           05                              PIC X(6) VALUE 'DATE:'.
+           05  H1-DATE.
+               10  H1-MONTH                PIC Z9.
+               10                          PIC X    VALUE '/'.
+               10  H1-DAY                  PIC 99.
+               10                          PIC X    VALUE '/'.
+               10  H1-YEAR                 PIC 99.
+           05                              PIC X(7) VALUE SPACES.
+           05                              PIC X(25) VALUE
+                                           'PHYSICAL COUNT RECON'.
+           05                              PIC X(22) VALUE 'CGB'.
+           05                              PIC X(5) VALUE 'PAGE'.
+           05  H1-PAGE-NO                  PIC Z9.
+      *
+       01  HEADING-TWO.
+           05                              PIC X(11) VALUE 'SHELF'.
+           05                              PIC X(11) VALUE 'BOOK'.
+           05                              PIC X(19) VALUE 'TITLE'.
+           05                              PIC X(9)  VALUE 'SYSTEM'.
+           05                              PIC X(9)  VALUE 'COUNTED'.
+           05                              PIC X(9)  VALUE 'VARIANCE'.
+      *
+       01  HEADING-THREE.
+           05                              PIC X(11)   VALUE 'LOCATION'.
+           05                              PIC X(37)   VALUE 'CODE'.
+           05                              PIC X(9)    VALUE 'QTY'.
+           05                              PIC X(9)    VALUE 'QTY'.
+      *
+       01  DETAIL-LINE.
+           05  DL-SHELF-LOCATION.
+               10  DL-SHELF-ALPHA          PIC X(2).
+               10                          PIC X    VALUE '-'.
+               10  DL-SHELF-NUMERIC        PIC X(3).
+           05                              PIC X(4)    VALUE SPACES.
+           05  DL-BOOK-CODE                PIC X(2).
+           05                              PIC X(7)    VALUE SPACES.
+           05  DL-TITLE                    PIC X(18).
+           05                              PIC X(1)    VALUE SPACES.
+           05  DL-SYSTEM-QTY               PIC ZZ9.
+           05                              PIC X(6)    VALUE SPACES.
+           05  DL-COUNTED-QTY              PIC ZZ9.
+           05                              PIC X(2)    VALUE SPACES.
+           05  DL-VARIANCE                 PIC ZZZ9-.
+           05                              PIC X(2)    VALUE SPACES.
+           05  DL-NOT-COUNTED-FLAG         PIC X(15).
+      *
+       01  UNMATCHED-LINE.
+           05                              PIC X(9)    VALUE SPACES.
+           05                              PIC X(21)   VALUE
+                                           'COUNTED, NOT ON FILE'.
+           05  UL-BOOK-CODE                PIC X(2).
+           05                              PIC X(4)    VALUE SPACES.
+           05                              PIC X(9)    VALUE 'COUNTED'.
+           05  UL-COUNTED-QTY              PIC ZZ9.
+      *
+       01  OVERFLOW-LINE.
+           05                              PIC X(9)    VALUE SPACES.
+           05                              PIC X(30)   VALUE
+                                           'COUNT TABLE FULL, SKIPPED:'.
+           05  OL-OVERFLOW-COUNT           PIC ZZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       10-RECONCILE-COUNTS.
+           PERFORM 20-HSKPING-ROUTINE
+           PERFORM 30-LOAD-COUNT-TABLE
+           PERFORM 40-SORT-AND-MATCH
+           PERFORM 50-LIST-UNMATCHED-COUNTS
+           PERFORM 55-REPORT-COUNT-OVERFLOW
+           PERFORM 600-FINAL-ROUTINE
+       .
+       20-HSKPING-ROUTINE.
+           OPEN INPUT BOOK-INVEN-FILE
+           IF NOT BOOK-INVEN-STATUS-OK
+               DISPLAY 'BOOK-INVEN-FILE OPEN FAILED, STATUS: '
+                   WS-BOOK-INVEN-STATUS
+               STOP RUN
+           END-IF
+           CLOSE BOOK-INVEN-FILE
+           OPEN OUTPUT RECON-REPORT-FILE
+           ACCEPT WS-CURRENT-DATE FROM DATE
+           MOVE WS-MONTH TO H1-MONTH
+           MOVE WS-DAY TO H1-DAY
+           MOVE WS-YEAR TO H1-YEAR
+           PERFORM 60-HEADING-ROUTINE
+       .
+       30-LOAD-COUNT-TABLE.
+           OPEN INPUT COUNT-FILE
+           PERFORM UNTIL NO-MORE-DATA
+               READ COUNT-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM 310-ADD-COUNT-TABLE-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE COUNT-FILE
+       .
+       310-ADD-COUNT-TABLE-ENTRY.
+           IF CT-COUNTED-QTY-NUM IS NUMERIC
+               IF CT-TABLE-COUNT < 200
+                   ADD 1 TO CT-TABLE-COUNT
+                   MOVE CT-BOOK-CODE TO
+                       CT-TBL-BOOK-CODE (CT-TABLE-COUNT)
+                   MOVE CT-COUNTED-QTY-NUM TO
+                       CT-TBL-COUNTED-QTY (CT-TABLE-COUNT)
+                   MOVE 'N' TO CT-TBL-MATCHED (CT-TABLE-COUNT)
+               ELSE
+                   ADD 1 TO CT-TABLE-OVERFLOW-COUNT
+               END-IF
+           END-IF
+       .
+       40-SORT-AND-MATCH.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-SHELF-LOCATION
+               USING BOOK-INVEN-FILE
+               OUTPUT PROCEDURE IS 200-MATCH-AND-REPORT
+       .
+       200-MATCH-AND-REPORT.
+           MOVE 'Y' TO SR-EOF-FLAG
+           PERFORM UNTIL SR-NO-MORE-DATA
+               PERFORM 210-RETURN-SORTED-RECORD
+           END-PERFORM
+       .
+       210-RETURN-SORTED-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE 'N' TO SR-EOF-FLAG
+               NOT AT END
+                   PERFORM 220-PROCESS-SORTED-RECORD
+           END-RETURN
+       .
+       220-PROCESS-SORTED-RECORD.
+           MOVE 'N' TO MW-FOUND-FLAG
+           MOVE 0 TO MW-FOUND-IDX
+           PERFORM 230-FIND-COUNT-ENTRY
+               VARYING CT-IDX FROM 1 BY 1
+               UNTIL CT-IDX > CT-TABLE-COUNT OR MW-ENTRY-FOUND
+
+           MOVE SW-BOOK-CODE TO DL-BOOK-CODE
+           MOVE SW-TITLE TO DL-TITLE
+           MOVE SW-SHELF-ALPHA TO DL-SHELF-ALPHA
+           MOVE SW-SHELF-NUMERIC TO DL-SHELF-NUMERIC
+
+           IF SW-QUANTITY-ON-HAND IS NUMERIC
+               MOVE SW-QUANTITY-ON-HAND TO MW-SYSTEM-QTY
+               MOVE MW-SYSTEM-QTY TO DL-SYSTEM-QTY
+
+               IF MW-ENTRY-FOUND
+                   MOVE CT-TBL-COUNTED-QTY (MW-FOUND-IDX) TO
+                       MW-COUNTED-QTY
+                   MOVE 'Y' TO CT-TBL-MATCHED (MW-FOUND-IDX)
+                   COMPUTE MW-VARIANCE = MW-COUNTED-QTY - MW-SYSTEM-QTY
+                   MOVE MW-COUNTED-QTY TO DL-COUNTED-QTY
+                   MOVE MW-VARIANCE TO DL-VARIANCE
+                   MOVE SPACES TO DL-NOT-COUNTED-FLAG
+               ELSE
+                   MOVE ZERO TO DL-COUNTED-QTY
+                   MOVE ZERO TO DL-VARIANCE
+                   MOVE 'NOT COUNTED' TO DL-NOT-COUNTED-FLAG
+               END-IF
+           ELSE
+               MOVE ZERO TO MW-SYSTEM-QTY
+               MOVE ZERO TO DL-SYSTEM-QTY
+               MOVE ZERO TO DL-COUNTED-QTY
+               MOVE ZERO TO DL-VARIANCE
+               MOVE 'QTY NOT NUMERIC' TO DL-NOT-COUNTED-FLAG
+           END-IF
+
+           MOVE DETAIL-LINE TO RECON-REPORT-LINE
+           PERFORM 250-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+       .
+       230-FIND-COUNT-ENTRY.
+           IF CT-TBL-BOOK-CODE (CT-IDX) = SW-BOOK-CODE
+               MOVE 'Y' TO MW-FOUND-FLAG
+               MOVE CT-IDX TO MW-FOUND-IDX
+           END-IF
+       .
+       50-LIST-UNMATCHED-COUNTS.
+           PERFORM 510-LIST-ONE-UNMATCHED-COUNT
+               VARYING CT-IDX FROM 1 BY 1
+               UNTIL CT-IDX > CT-TABLE-COUNT
+       .
+       510-LIST-ONE-UNMATCHED-COUNT.
+           IF NOT CT-TBL-WAS-MATCHED (CT-IDX)
+               MOVE CT-TBL-BOOK-CODE (CT-IDX) TO UL-BOOK-CODE
+               MOVE CT-TBL-COUNTED-QTY (CT-IDX) TO UL-COUNTED-QTY
+               MOVE UNMATCHED-LINE TO RECON-REPORT-LINE
+               PERFORM 250-WRITE-A-LINE
+               MOVE 1 TO PROPER-SPACING
+           END-IF
+       .
+       55-REPORT-COUNT-OVERFLOW.
+           IF CT-TABLE-OVERFLOW-COUNT > 0
+               MOVE CT-TABLE-OVERFLOW-COUNT TO OL-OVERFLOW-COUNT
+               MOVE OVERFLOW-LINE TO RECON-REPORT-LINE
+               PERFORM 250-WRITE-A-LINE
+               MOVE 1 TO PROPER-SPACING
+           END-IF
+       .
+       60-HEADING-ROUTINE.
+           ADD 1 TO PAGE-NO
+           MOVE PAGE-NO TO H1-PAGE-NO
+           WRITE RECON-REPORT-LINE FROM HEADING-ONE
+               AFTER ADVANCING PAGE
+           MOVE 2 TO PROPER-SPACING
+           MOVE HEADING-TWO TO RECON-REPORT-LINE
+           PERFORM 250-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+           MOVE HEADING-THREE TO RECON-REPORT-LINE
+           PERFORM 250-WRITE-A-LINE
+           MOVE 2 TO PROPER-SPACING
+       .
+       250-WRITE-A-LINE.
+           WRITE RECON-REPORT-LINE
+               AFTER ADVANCING PROPER-SPACING
+       .
+       600-FINAL-ROUTINE.
+           CLOSE RECON-REPORT-FILE
+           STOP RUN
+       .
