@@ -0,0 +1,32 @@
+      *****************************************************************
+      *  BOOKINV.CPY
+      *  Common record layout for BOOK-INVEN-FILE, shared by BKBRK
+      *  and its related batch/maintenance programs so every program
+      *  that touches the inventory file agrees on one description.
+      *****************************************************************
+       01  BOOK-INVEN-RECORD.
+           05  BI-BOOK-CODE                PIC X(2).
+           05  BI-TITLE                    PIC X(18).
+           05  BI-AUTHOR                   PIC X(15).
+
+           05  BI-SUBJECT-AREA.
+               10  BI-SUBJ-PREFIX          PIC X(5).
+               10  BI-SUBJ-SUFFIX          PIC X(3).
+
+           05  BI-SHELF-LOCATION.
+               10  BI-SHELF-ALPHA          PIC X(2).
+               10  BI-SHELF-NUMERIC        PIC X(3).
+           05  BI-UNIT-COST                PIC S99V99.
+           05  BI-SELLING-PRICE            PIC S99V99.
+           05  BI-QTY-ON-HAND-ALPHA.
+      *    DO NOT SIGN THIS FIELD
+               10  BI-QUANTITY-ON-HAND     PIC 9(3).
+           05  BI-REORDER-LEVEL            PIC S999.
+           05  BI-QUANTITY-ON-ORDER        PIC S999.
+           05  BI-DATE-OF-LAST-ORDER.
+               10  BI-MONTH                PIC XX.
+               10  BI-DAY-YEAR             PIC 9(4).
+               10  BI-DAY-YEAR-R REDEFINES BI-DAY-YEAR.
+                   15  BI-ORDER-DAY        PIC 99.
+                   15  BI-ORDER-YY         PIC 99.
+           05                              PIC X(11).
