@@ -0,0 +1,374 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     BKMAINT.
+       AUTHOR.         YOUR NAME.
+      *
+      *  BOOK INVENTORY MAINTENANCE
+      *  Applies add/change/delete transactions to BOOK-INVEN-FILE so
+      *  new titles, corrections, and retirements go through validated
+      *  entry instead of a hand edit of the flat file. Cost, price,
+      *  and quantity fields are edited for numeric content before
+      *  they are allowed onto the master; anything that fails is
+      *  listed on the maintenance report instead of being applied.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT BOOK-INVEN-FILE
+               ASSIGN TO "Lab4BOOKBREAK.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BI-BOOK-CODE
+               FILE STATUS IS WS-BOOK-INVEN-STATUS.
+      *
+           SELECT MAINT-TRANS-FILE
+               ASSIGN TO "Lab4BOOKMAINT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT MAINT-REPORT-FILE
+               ASSIGN TO PRINTER "MAINTXXX.TXT".
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  BOOK-INVEN-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+           COPY BOOKINV.
+      *
+       FD  MAINT-TRANS-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  MT-TRANS-RECORD.
+           05  MT-TRANS-CODE               PIC X(1).
+               88  MT-ADD                              VALUE 'A'.
+               88  MT-CHANGE                           VALUE 'C'.
+               88  MT-DELETE                           VALUE 'D'.
+           05  MT-BOOK-CODE                PIC X(2).
+           05  MT-TITLE                    PIC X(18).
+           05  MT-AUTHOR                   PIC X(15).
+           05  MT-SUBJECT-AREA.
+               10  MT-SUBJ-PREFIX          PIC X(5).
+               10  MT-SUBJ-SUFFIX          PIC X(3).
+           05  MT-SHELF-LOCATION.
+               10  MT-SHELF-ALPHA          PIC X(2).
+               10  MT-SHELF-NUMERIC        PIC X(3).
+           05  MT-UNIT-COST                PIC X(4).
+           05  MT-UNIT-COST-NUM REDEFINES MT-UNIT-COST
+                                           PIC 9(4).
+           05  MT-SELLING-PRICE            PIC X(4).
+           05  MT-SELLING-PRICE-NUM REDEFINES MT-SELLING-PRICE
+                                           PIC 9(4).
+           05  MT-QUANTITY-ON-HAND         PIC X(3).
+           05  MT-QUANTITY-ON-HAND-NUM REDEFINES MT-QUANTITY-ON-HAND
+                                           PIC 9(3).
+           05  MT-REORDER-LEVEL            PIC X(3).
+           05  MT-REORDER-LEVEL-NUM REDEFINES MT-REORDER-LEVEL
+                                           PIC 9(3).
+           05  MT-QUANTITY-ON-ORDER        PIC X(3).
+           05  MT-QUANTITY-ON-ORDER-NUM REDEFINES MT-QUANTITY-ON-ORDER
+                                           PIC 9(3).
+           05  MT-MONTH                    PIC XX.
+           05  MT-DAY-YEAR                 PIC X(4).
+           05  MT-DAY-YEAR-NUM REDEFINES MT-DAY-YEAR
+                                           PIC 9(4).
+           05                              PIC X(8).
+      *
+       FD  MAINT-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  MAINT-REPORT-LINE                PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  FLAGS-N-SWITCHES.
+           05  EOF-FLAG                    PIC X       VALUE ' '.
+               88 NO-MORE-DATA                         VALUE 'N'.
+               88 MORE-RECORDS                         VALUE 'Y'.
+           05  MT-VALID-FLAG               PIC X       VALUE 'Y'.
+               88  MT-TRANS-VALID                      VALUE 'Y'.
+               88  MT-TRANS-INVALID                    VALUE 'N'.
+      *
+       01  WS-BOOK-INVEN-STATUS            PIC XX      VALUE '00'.
+           88  BOOK-INVEN-STATUS-OK                    VALUE '00'.
+      *
+       01  MT-EDIT-FIELDS.
+           05  MT-BAD-FIELD                PIC X(28)   VALUE SPACES.
+      *
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR                     PIC 99.
+           05  WS-MONTH                    PIC 99.
+           05  WS-DAY                      PIC 99.
+      *
+       01  REPORT-FIELDS.
+           05  PROPER-SPACING              PIC S9      VALUE +1.
+           05  PAGE-NO                     PIC S9(2)   VALUE +0.
+      *
+       01  MT-COUNTERS.
+           05  MT-ADD-COUNT                PIC S9(4)   VALUE +0.
+           05  MT-CHANGE-COUNT             PIC S9(4)   VALUE +0.
+           05  MT-DELETE-COUNT             PIC S9(4)   VALUE +0.
+           05  MT-REJECT-COUNT             PIC S9(4)   VALUE +0.
+      *
+       01  HEADING-ONE.
+           05                              PIC X(6) VALUE 'DATE:'.
+           05  H1-DATE.
+               10  H1-MONTH                PIC Z9.
+               10                          PIC X    VALUE '/'.
+               10  H1-DAY                  PIC 99.
+               10                          PIC X    VALUE '/'.
+               10  H1-YEAR                 PIC 99.
+           05                              PIC X(7) VALUE SPACES.
+           05                              PIC X(25) VALUE
+                                           'BOOK MAINTENANCE REPORT'.
+           05                              PIC X(22) VALUE 'CGB'.
+           05                              PIC X(5) VALUE 'PAGE'.
+           05  H1-PAGE-NO                  PIC Z9.
+      *
+       01  HEADING-TWO.
+           05                              PIC X(11) VALUE 'BOOK'.
+           05                              PIC X(19) VALUE 'TRANS'.
+           05                              PIC X(17) VALUE 'RESULT'.
+      *
+       01  HEADING-THREE.
+           05                              PIC X(48)   VALUE 'CODE'.
+           05                              PIC X(9)    VALUE 'CODE'.
+      *
+       01  DETAIL-LINE.
+           05  DL-BOOK-CODE                PIC X(2).
+           05                              PIC X(7).
+           05  DL-TRANS-CODE               PIC X(1).
+           05                              PIC X(9)    VALUE SPACES.
+           05  DL-RESULT                   PIC X(40).
+      *
+       01  GRAND-TOTAL-LINE.
+           05                              PIC X(9)    VALUE SPACES.
+           05                              PIC X(11)   VALUE 'ADDED:'.
+           05  GT-ADD-COUNT                PIC ZZZ9.
+           05                              PIC X(3)    VALUE SPACES.
+           05                              PIC X(11)   VALUE 'CHANGED:'.
+           05  GT-CHANGE-COUNT             PIC ZZZ9.
+           05                              PIC X(3)    VALUE SPACES.
+           05                              PIC X(11)   VALUE 'DELETED:'.
+           05  GT-DELETE-COUNT             PIC ZZZ9.
+           05                              PIC X(3)    VALUE SPACES.
+           05                              PIC X(11)   VALUE 'REJECTS:'.
+           05  GT-REJECT-COUNT             PIC ZZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       10-MAINTAIN-INVENTORY.
+           PERFORM 20-HSKPING-ROUTINE
+           PERFORM 30-PROCESS-TRANSACTIONS
+           PERFORM 600-FINAL-ROUTINE
+       .
+       20-HSKPING-ROUTINE.
+           OPEN I-O    BOOK-INVEN-FILE
+           IF NOT BOOK-INVEN-STATUS-OK
+               DISPLAY 'BOOK-INVEN-FILE OPEN FAILED, STATUS: '
+                   WS-BOOK-INVEN-STATUS
+               STOP RUN
+           END-IF
+           OPEN INPUT  MAINT-TRANS-FILE
+           OPEN OUTPUT MAINT-REPORT-FILE
+           ACCEPT WS-CURRENT-DATE FROM DATE
+           MOVE WS-MONTH TO H1-MONTH
+           MOVE WS-DAY TO H1-DAY
+           MOVE WS-YEAR TO H1-YEAR
+           PERFORM 40-HEADING-ROUTINE
+       .
+       30-PROCESS-TRANSACTIONS.
+           PERFORM UNTIL NO-MORE-DATA
+               READ MAINT-TRANS-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM 100-PROCESS-TRANSACTION
+               END-READ
+           END-PERFORM
+       .
+       40-HEADING-ROUTINE.
+           ADD 1 TO PAGE-NO
+           MOVE PAGE-NO TO H1-PAGE-NO
+           WRITE MAINT-REPORT-LINE FROM HEADING-ONE
+               AFTER ADVANCING PAGE
+           MOVE 2 TO PROPER-SPACING
+           MOVE HEADING-TWO TO MAINT-REPORT-LINE
+           PERFORM 200-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+           MOVE HEADING-THREE TO MAINT-REPORT-LINE
+           PERFORM 200-WRITE-A-LINE
+           MOVE 2 TO PROPER-SPACING
+       .
+       100-PROCESS-TRANSACTION.
+           MOVE 'Y' TO MT-VALID-FLAG
+           IF MT-ADD
+               PERFORM 210-EDIT-NUMERIC-FIELDS
+               IF MT-TRANS-VALID
+                   PERFORM 300-ADD-BOOK
+               ELSE
+                   PERFORM 500-REJECT-TRANSACTION
+               END-IF
+           ELSE
+               IF MT-CHANGE
+                   PERFORM 210-EDIT-NUMERIC-FIELDS
+                   IF MT-TRANS-VALID
+                       PERFORM 350-CHANGE-BOOK
+                   ELSE
+                       PERFORM 500-REJECT-TRANSACTION
+                   END-IF
+               ELSE
+                   IF MT-DELETE
+                       PERFORM 400-DELETE-BOOK
+                   ELSE
+                       MOVE 'INVALID TRANSACTION CODE' TO MT-BAD-FIELD
+                       PERFORM 500-REJECT-TRANSACTION
+                   END-IF
+               END-IF
+           END-IF
+       .
+       210-EDIT-NUMERIC-FIELDS.
+           MOVE 'Y' TO MT-VALID-FLAG
+           IF MT-UNIT-COST-NUM IS NOT NUMERIC
+               MOVE 'UNIT COST NOT NUMERIC' TO MT-BAD-FIELD
+               MOVE 'N' TO MT-VALID-FLAG
+           ELSE
+               IF MT-SELLING-PRICE-NUM IS NOT NUMERIC
+                   MOVE 'SELLING PRICE NOT NUMERIC' TO MT-BAD-FIELD
+                   MOVE 'N' TO MT-VALID-FLAG
+               ELSE
+                   IF MT-QUANTITY-ON-HAND-NUM IS NOT NUMERIC
+                       MOVE 'QUANTITY ON HAND NOT NUMERIC'
+                           TO MT-BAD-FIELD
+                       MOVE 'N' TO MT-VALID-FLAG
+                   ELSE
+                       IF MT-REORDER-LEVEL-NUM IS NOT NUMERIC
+                           MOVE 'REORDER LEVEL NOT NUMERIC'
+                               TO MT-BAD-FIELD
+                           MOVE 'N' TO MT-VALID-FLAG
+                       ELSE
+                           IF MT-QUANTITY-ON-ORDER-NUM IS NOT NUMERIC
+                               MOVE 'QTY ON ORDER NOT NUMERIC'
+                                   TO MT-BAD-FIELD
+                               MOVE 'N' TO MT-VALID-FLAG
+                           ELSE
+                               IF MT-DAY-YEAR-NUM IS NOT NUMERIC
+                                   MOVE 'ORDER DATE NOT NUMERIC'
+                                       TO MT-BAD-FIELD
+                                   MOVE 'N' TO MT-VALID-FLAG
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+       .
+       300-ADD-BOOK.
+           MOVE MT-BOOK-CODE TO BI-BOOK-CODE
+           MOVE MT-TITLE TO BI-TITLE
+           MOVE MT-AUTHOR TO BI-AUTHOR
+           MOVE MT-SUBJ-PREFIX TO BI-SUBJ-PREFIX
+           MOVE MT-SUBJ-SUFFIX TO BI-SUBJ-SUFFIX
+           MOVE MT-SHELF-ALPHA TO BI-SHELF-ALPHA
+           MOVE MT-SHELF-NUMERIC TO BI-SHELF-NUMERIC
+           COMPUTE BI-UNIT-COST = MT-UNIT-COST-NUM / 100
+           COMPUTE BI-SELLING-PRICE = MT-SELLING-PRICE-NUM / 100
+           MOVE MT-QUANTITY-ON-HAND-NUM TO BI-QUANTITY-ON-HAND
+           MOVE MT-REORDER-LEVEL-NUM TO BI-REORDER-LEVEL
+           MOVE MT-QUANTITY-ON-ORDER-NUM TO BI-QUANTITY-ON-ORDER
+           MOVE MT-MONTH TO BI-MONTH
+           MOVE MT-DAY-YEAR-NUM TO BI-DAY-YEAR
+
+           WRITE BOOK-INVEN-RECORD
+               INVALID KEY
+                   MOVE 'ADD FAILED, BOOK CODE ALREADY EXISTS'
+                       TO DL-RESULT
+                   ADD 1 TO MT-REJECT-COUNT
+               NOT INVALID KEY
+                   MOVE 'ADDED' TO DL-RESULT
+                   ADD 1 TO MT-ADD-COUNT
+           END-WRITE
+           MOVE MT-BOOK-CODE TO DL-BOOK-CODE
+           MOVE MT-TRANS-CODE TO DL-TRANS-CODE
+           MOVE DETAIL-LINE TO MAINT-REPORT-LINE
+           PERFORM 200-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+       .
+       350-CHANGE-BOOK.
+           MOVE MT-BOOK-CODE TO BI-BOOK-CODE
+           READ BOOK-INVEN-FILE
+               INVALID KEY
+                   MOVE 'CHANGE FAILED, BOOK CODE NOT ON FILE'
+                       TO DL-RESULT
+                   ADD 1 TO MT-REJECT-COUNT
+               NOT INVALID KEY
+                   MOVE MT-TITLE TO BI-TITLE
+                   MOVE MT-AUTHOR TO BI-AUTHOR
+                   MOVE MT-SUBJ-PREFIX TO BI-SUBJ-PREFIX
+                   MOVE MT-SUBJ-SUFFIX TO BI-SUBJ-SUFFIX
+                   MOVE MT-SHELF-ALPHA TO BI-SHELF-ALPHA
+                   MOVE MT-SHELF-NUMERIC TO BI-SHELF-NUMERIC
+                   COMPUTE BI-UNIT-COST = MT-UNIT-COST-NUM / 100
+                   COMPUTE BI-SELLING-PRICE =
+                       MT-SELLING-PRICE-NUM / 100
+                   MOVE MT-QUANTITY-ON-HAND-NUM TO
+                       BI-QUANTITY-ON-HAND
+                   MOVE MT-REORDER-LEVEL-NUM TO BI-REORDER-LEVEL
+                   MOVE MT-QUANTITY-ON-ORDER-NUM TO
+                       BI-QUANTITY-ON-ORDER
+                   MOVE MT-MONTH TO BI-MONTH
+                   MOVE MT-DAY-YEAR-NUM TO BI-DAY-YEAR
+                   REWRITE BOOK-INVEN-RECORD
+                   MOVE 'CHANGED' TO DL-RESULT
+                   ADD 1 TO MT-CHANGE-COUNT
+           END-READ
+           MOVE MT-BOOK-CODE TO DL-BOOK-CODE
+           MOVE MT-TRANS-CODE TO DL-TRANS-CODE
+           MOVE DETAIL-LINE TO MAINT-REPORT-LINE
+           PERFORM 200-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+       .
+       400-DELETE-BOOK.
+           MOVE MT-BOOK-CODE TO BI-BOOK-CODE
+           DELETE BOOK-INVEN-FILE RECORD
+               INVALID KEY
+                   MOVE 'DELETE FAILED, BOOK CODE NOT ON FILE'
+                       TO DL-RESULT
+                   ADD 1 TO MT-REJECT-COUNT
+               NOT INVALID KEY
+                   MOVE 'DELETED' TO DL-RESULT
+                   ADD 1 TO MT-DELETE-COUNT
+           END-DELETE
+           MOVE MT-BOOK-CODE TO DL-BOOK-CODE
+           MOVE MT-TRANS-CODE TO DL-TRANS-CODE
+           MOVE DETAIL-LINE TO MAINT-REPORT-LINE
+           PERFORM 200-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+       .
+       500-REJECT-TRANSACTION.
+           ADD 1 TO MT-REJECT-COUNT
+           MOVE MT-BOOK-CODE TO DL-BOOK-CODE
+           MOVE MT-TRANS-CODE TO DL-TRANS-CODE
+           MOVE MT-BAD-FIELD TO DL-RESULT
+           MOVE DETAIL-LINE TO MAINT-REPORT-LINE
+           PERFORM 200-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+       .
+       200-WRITE-A-LINE.
+           WRITE MAINT-REPORT-LINE
+               AFTER ADVANCING PROPER-SPACING
+       .
+       600-FINAL-ROUTINE.
+           MOVE MT-ADD-COUNT TO GT-ADD-COUNT
+           MOVE MT-CHANGE-COUNT TO GT-CHANGE-COUNT
+           MOVE MT-DELETE-COUNT TO GT-DELETE-COUNT
+           MOVE MT-REJECT-COUNT TO GT-REJECT-COUNT
+           MOVE GRAND-TOTAL-LINE TO MAINT-REPORT-LINE
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 200-WRITE-A-LINE
+           CLOSE BOOK-INVEN-FILE
+                 MAINT-TRANS-FILE
+                 MAINT-REPORT-FILE
+           STOP RUN
+       .
