@@ -13,10 +13,28 @@
        FILE-CONTROL.
            SELECT BOOK-INVEN-FILE
                ASSIGN TO "Lab4BOOKBREAK.TXT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BI-BOOK-CODE
+               FILE STATUS IS WS-BOOK-INVEN-STATUS.
       *
            SELECT BOOK-INVEN-REPORT-FILE
                ASSIGN TO PRINTER "BOOKBREAKXXX.TXT".
+      *
+           SELECT BOOK-REORDER-REPORT-FILE
+               ASSIGN TO PRINTER "REORDERXXX.TXT".
+      *
+           SELECT BOOK-AGING-REPORT-FILE
+               ASSIGN TO PRINTER "AGINGXXX.TXT".
+      *
+           SELECT BOOK-EXCEPTION-REPORT-FILE
+               ASSIGN TO PRINTER "EXCEPTXXX.TXT".
+      *
+           SELECT BOOK-MARGIN-REPORT-FILE
+               ASSIGN TO PRINTER "MARGINXXX.TXT".
+      *
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "SORTWK1.TXT".
       *
        DATA DIVISION.
        FILE SECTION.
@@ -24,34 +42,59 @@
        FD BOOK-INVEN-FILE
            RECORD CONTAINS 80 CHARACTERS.
       *
-       01  BOOK-INVEN-RECORD.
-           05  BI-BOOK-CODE                PIC X(2).
-           05  BI-TITLE                    PIC X(18).
-           05  BI-AUTHOR                   PIC X(15).
-
-           05  BI-SUBJECT-AREA.
-               10  BI-SUBJ-PREFIX          PIC X(5).
-               10  BI-SUBJ-SUFFIX          PIC X(3).
-
-           05  BI-SHELF-LOCATION.
-               10  BI-SHELF-ALPHA          PIC X(2).
-               10  BI-SHELF-NUMERIC        PIC X(3).
-           05  BI-UNIT-COST                PIC S99V99.
-           05  BI-SELLING-PRICE            PIC S99V99.
-           05  BI-QTY-ON-HAND-ALPHA.
-      *    DO NOT SIGN THIS FIELD
-               10  BI-QUANTITY-ON-HAND     PIC 9(3).
-           05  BI-REORDER-LEVEL            PIC S999.
-           05  BI-QUANTITY-ON-ORDER        PIC S999.
-           05  BI-DATE-OF-LAST-ORDER.
-               10  BI-MONTH                PIC XX.
-               10  BI-DAY-YEAR             PIC 9(4).
+           COPY BOOKINV.
+      *
+      *  Records come off BOOK-INVEN-FILE in BI-BOOK-CODE order (its
+      *  indexed key), but 105-CHECK-SUBJECT-BREAK needs them grouped
+      *  by BI-SUBJECT-AREA, so 30-READ-INVENTORY-FILE sorts every
+      *  record into subject order before processing. SORT-WORK-RECORD
+      *  mirrors BOOK-INVEN-RECORD field-for-field under an SW- prefix
+      *  since a record area's field names can only be COPYd once per
+      *  program.
+      *
+       SD  SORT-WORK-FILE.
+      *
+       01  SORT-WORK-RECORD.
+           05  SW-BOOK-CODE                PIC X(2).
+           05  SW-TITLE                    PIC X(18).
+           05  SW-AUTHOR                   PIC X(15).
+           05  SW-SUBJECT-AREA             PIC X(8).
+           05  SW-SHELF-LOCATION.
+               10  SW-SHELF-ALPHA          PIC X(2).
+               10  SW-SHELF-NUMERIC        PIC X(3).
+           05  SW-UNIT-COST                PIC S99V99.
+           05  SW-SELLING-PRICE            PIC S99V99.
+           05  SW-QTY-ON-HAND-ALPHA.
+               10  SW-QUANTITY-ON-HAND     PIC 9(3).
+           05  SW-REORDER-LEVEL            PIC S999.
+           05  SW-QUANTITY-ON-ORDER        PIC S999.
+           05  SW-DATE-OF-LAST-ORDER       PIC X(6).
            05                              PIC X(11).
       *
        FD  BOOK-INVEN-REPORT-FILE
            RECORD CONTAINS 80 CHARACTERS.
       *
        01  REPORT-LINE                     PIC X(80).
+      *
+       FD  BOOK-REORDER-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  REORDER-REPORT-LINE             PIC X(80).
+      *
+       FD  BOOK-AGING-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  AGING-REPORT-LINE                PIC X(80).
+      *
+       FD  BOOK-EXCEPTION-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  EXCEPTION-REPORT-LINE            PIC X(80).
+      *
+       FD  BOOK-MARGIN-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  MARGIN-REPORT-LINE               PIC X(80).
 
       *
        WORKING-STORAGE SECTION.
@@ -60,6 +103,9 @@
            05  EOF-FLAG                    PIC X       VALUE ' '.
                88 NO-MORE-DATA                         VALUE 'N'.
                88 MORE-RECORDS                         VALUE 'Y'.
+      *
+       01  WS-BOOK-INVEN-STATUS            PIC XX      VALUE '00'.
+           88  BOOK-INVEN-STATUS-OK                    VALUE '00'.
       *
        01  REPORT-FIELDS.
            05  PROPER-SPACING              PIC S9      VALUE +1.
@@ -75,10 +121,20 @@
       *
        01  DETAIL-FIELDS.
            05  DF-TOTAL-VALUE              PIC S9(5)V99 VALUE +0.
+      *
+       01  SUBJECT-BREAK-FIELDS.
+           05  WS-PREV-SUBJECT-AREA        PIC X(8)    VALUE SPACES.
+           05  WS-FIRST-RECORD-FLAG        PIC X       VALUE 'Y'.
+               88  FIRST-RECORD                         VALUE 'Y'.
+      *
+       01  SUBTOTAL-FIELDS.
+           05  ST-SUBTOTAL-VALUE           PIC S9(6)V99 VALUE +0.
+           05  ST-SUBTOTAL-COUNT           PIC S9(4)   VALUE +0.
 
       *
        01  CONSTANTS.
            05  NEW-YEAR-INCREASE           PIC S9V99   VALUE +1.05.
+           05  MG-MINIMUM-MARGIN-PERCENT   PIC S999V99 VALUE +20.00.
       *
        01 TOTAL-FIELDS.
            05  TF-FINAL-TOTAL-VALUE        PIC S9(7)V99 VALUE +0.
@@ -126,7 +182,217 @@
            05  DL-SELLING-PRICE            PIC ZZ.99.
            05                              PIC X(4)    VALUE SPACES.
            05  DL-TOTAL-VALUE              PIC ZZ,ZZZ.99.
- 
+      *
+       01  SUBTOTAL-LINE.
+           05                              PIC X(9)    VALUE SPACES.
+           05  SL-SUBJECT-AREA             PIC X(8).
+           05                              PIC X(3)    VALUE SPACES.
+           05                              PIC X(16)   VALUE
+                                           'SUBTOTAL TITLES:'.
+           05  SL-COUNT                    PIC ZZZ9.
+           05                              PIC X(8)    VALUE ' VALUE:'.
+           05  SL-VALUE                    PIC ZZZ,ZZZ.99.
+      *
+       01  GRAND-TOTAL-LINE.
+           05                              PIC X(9)    VALUE SPACES.
+           05                              PIC X(19)   VALUE
+                                           'FINAL TOTAL BOOKS:'.
+           05  GT-NO-BOOKS                 PIC ZZZZZ9.
+           05                              PIC X(8)    VALUE ' VALUE:'.
+           05  GT-TOTAL-VALUE              PIC Z,ZZZ,ZZZ.99.
+
+      *
+       01  RO-REPORT-FIELDS.
+           05  RO-PROPER-SPACING           PIC S9      VALUE +1.
+           05  RO-LINE-COUNT               PIC S9(2)   VALUE +0.
+               88  RO-END-PAGE                          VALUE +20.
+           05  RO-PAGE-NO                  PIC S9(2)   VALUE +0.
+      *
+       01  RO-HEADING-ONE.
+           05                              PIC X(6) VALUE 'DATE:'.
+           05  RO-H1-DATE.
+               10  RO-H1-MONTH             PIC Z9.
+               10                          PIC X    VALUE '/'.
+               10  RO-H1-DAY               PIC 99.
+               10                          PIC X    VALUE '/'.
+               10  RO-H1-YEAR              PIC 99.
+           05                              PIC X(7) VALUE SPACES.
+           05                              PIC X(25) VALUE
+                                           'BOOK REORDER REPORT'.
+           05                              PIC X(22) VALUE 'CGB'.
+           05                              PIC X(5) VALUE 'PAGE'.
+           05  RO-H1-PAGE-NO               PIC Z9.
+      *
+       01  RO-HEADING-TWO.
+           05                              PIC X(11) VALUE 'BOOK'.
+           05                              PIC X(19) VALUE 'AUTHOR'.
+           05                              PIC X(17) VALUE 'TITLE'.
+           05                              PIC X(8)  VALUE 'QTY ON'.
+           05                              PIC X(9)  VALUE 'QTY ON'.
+           05                              PIC X(9)  VALUE 'REORDER'.
+      *
+       01  RO-HEADING-THREE.
+           05                              PIC X(48)   VALUE 'CODE'.
+           05                              PIC X(9)    VALUE 'HAND'.
+           05                              PIC X(9)    VALUE 'ORDER'.
+           05                              PIC X(9)    VALUE 'LEVEL'.
+      *
+       01  RO-DETAIL-LINE.
+           05  RO-DL-BOOK-CODE             PIC X(2).
+           05                              PIC X(7).
+           05  RO-DL-AUTHOR                PIC X(15).
+           05                              PIC X(2)    VALUE SPACES.
+           05  RO-DL-TITLE                 PIC X(18).
+           05                              PIC X(5)    VALUE SPACES.
+           05  RO-DL-QUANTITY-ON-HAND      PIC ZZ9-.
+           05                              PIC X(5)    VALUE SPACES.
+           05  RO-DL-QUANTITY-ON-ORDER     PIC ZZ9-.
+           05                              PIC X(5)    VALUE SPACES.
+           05  RO-DL-REORDER-LEVEL         PIC ZZ9-.
+      *
+       01  AGING-WORK-FIELDS.
+           05  AG-ORDER-MONTH              PIC 99      VALUE 0.
+           05  AG-ORDER-DATE-NUM           PIC 9(6)    VALUE 0.
+           05  AG-CUTOFF-YEAR              PIC 99      VALUE 0.
+           05  AG-CUTOFF-DATE-NUM          PIC 9(6)    VALUE 0.
+      *
+       01  AG-REPORT-FIELDS.
+           05  AG-PROPER-SPACING           PIC S9      VALUE +1.
+           05  AG-LINE-COUNT               PIC S9(2)   VALUE +0.
+               88  AG-END-PAGE                          VALUE +20.
+           05  AG-PAGE-NO                  PIC S9(2)   VALUE +0.
+      *
+       01  AG-HEADING-ONE.
+           05                              PIC X(6) VALUE 'DATE:'.
+           05  AG-H1-DATE.
+               10  AG-H1-MONTH             PIC Z9.
+               10                          PIC X    VALUE '/'.
+               10  AG-H1-DAY               PIC 99.
+               10                          PIC X    VALUE '/'.
+               10  AG-H1-YEAR              PIC 99.
+           05                              PIC X(7) VALUE SPACES.
+           05                              PIC X(25) VALUE
+                                           'STALE INVENTORY REPORT'.
+           05                              PIC X(22) VALUE 'CGB'.
+           05                              PIC X(5) VALUE 'PAGE'.
+           05  AG-H1-PAGE-NO               PIC Z9.
+      *
+       01  AG-HEADING-TWO.
+           05                              PIC X(11) VALUE 'BOOK'.
+           05                              PIC X(19) VALUE 'AUTHOR'.
+           05                              PIC X(17) VALUE 'TITLE'.
+           05                              PIC X(15) VALUE 'LAST ORDER'.
+      *
+       01  AG-HEADING-THREE.
+           05                              PIC X(48)   VALUE 'CODE'.
+           05                              PIC X(15)   VALUE 'MM/DD/YY'.
+      *
+       01  AG-DETAIL-LINE.
+           05  AG-DL-BOOK-CODE             PIC X(2).
+           05                              PIC X(7).
+           05  AG-DL-AUTHOR                PIC X(15).
+           05                              PIC X(2)    VALUE SPACES.
+           05  AG-DL-TITLE                 PIC X(18).
+           05                              PIC X(5)    VALUE SPACES.
+           05  AG-DL-LAST-ORDER.
+               10  AG-DL-MONTH             PIC Z9.
+               10                          PIC X    VALUE '/'.
+               10  AG-DL-DAY               PIC 99.
+               10                          PIC X    VALUE '/'.
+               10  AG-DL-YEAR              PIC 99.
+      *
+       01  EX-REPORT-FIELDS.
+           05  EX-PROPER-SPACING           PIC S9      VALUE +1.
+           05  EX-LINE-COUNT               PIC S9(2)   VALUE +0.
+               88  EX-END-PAGE                          VALUE +20.
+           05  EX-PAGE-NO                  PIC S9(2)   VALUE +0.
+      *
+       01  EX-HEADING-ONE.
+           05                              PIC X(6) VALUE 'DATE:'.
+           05  EX-H1-DATE.
+               10  EX-H1-MONTH             PIC Z9.
+               10                          PIC X    VALUE '/'.
+               10  EX-H1-DAY               PIC 99.
+               10                          PIC X    VALUE '/'.
+               10  EX-H1-YEAR              PIC 99.
+           05                              PIC X(7) VALUE SPACES.
+           05                              PIC X(25) VALUE
+                                           'DATA EXCEPTION REPORT'.
+           05                              PIC X(22) VALUE 'CGB'.
+           05                              PIC X(5) VALUE 'PAGE'.
+           05  EX-H1-PAGE-NO               PIC Z9.
+      *
+       01  EX-HEADING-TWO.
+           05                              PIC X(11) VALUE 'BOOK'.
+           05                              PIC X(19) VALUE 'TITLE'.
+           05                              PIC X(17) VALUE 'ERROR'.
+      *
+       01  EX-HEADING-THREE.
+           05                              PIC X(48)   VALUE 'CODE'.
+           05                              PIC X(9)    VALUE 'IN FIELD'.
+      *
+       01  EX-DETAIL-LINE.
+           05  EX-DL-BOOK-CODE             PIC X(2).
+           05                              PIC X(7).
+           05  EX-DL-TITLE                 PIC X(18).
+           05                              PIC X(5)    VALUE SPACES.
+           05  EX-DL-BAD-FIELD             PIC X(28).
+      *
+       01  MARGIN-WORK-FIELDS.
+           05  MG-MARGIN-AMOUNT            PIC S9(4)V99 VALUE 0.
+           05  MG-MARGIN-PERCENT           PIC S999V99  VALUE 0.
+           05  MG-LOW-MARGIN-FLAG          PIC X(15)    VALUE SPACES.
+      *
+       01  MG-REPORT-FIELDS.
+           05  MG-PROPER-SPACING           PIC S9      VALUE +1.
+           05  MG-LINE-COUNT               PIC S9(2)   VALUE +0.
+               88  MG-END-PAGE                          VALUE +20.
+           05  MG-PAGE-NO                  PIC S9(2)   VALUE +0.
+      *
+       01  MG-HEADING-ONE.
+           05                              PIC X(6) VALUE 'DATE:'.
+           05  MG-H1-DATE.
+               10  MG-H1-MONTH             PIC Z9.
+               10                          PIC X    VALUE '/'.
+               10  MG-H1-DAY               PIC 99.
+               10                          PIC X    VALUE '/'.
+               10  MG-H1-YEAR              PIC 99.
+           05                              PIC X(7) VALUE SPACES.
+           05                              PIC X(25) VALUE
+                                           'MARGIN ANALYSIS REPORT'.
+           05                              PIC X(22) VALUE 'CGB'.
+           05                              PIC X(5) VALUE 'PAGE'.
+           05  MG-H1-PAGE-NO               PIC Z9.
+      *
+       01  MG-HEADING-TWO.
+           05                              PIC X(11) VALUE 'BOOK'.
+           05                              PIC X(19) VALUE 'TITLE'.
+           05                              PIC X(9)  VALUE 'UNIT'.
+           05                              PIC X(9)  VALUE 'SELLING'.
+           05                              PIC X(9)  VALUE 'MARGIN'.
+           05                              PIC X(11) VALUE 'MARGIN'.
+      *
+       01  MG-HEADING-THREE.
+           05                              PIC X(48)   VALUE 'CODE'.
+           05                              PIC X(9)    VALUE 'COST'.
+           05                              PIC X(9)    VALUE 'PRICE'.
+           05                              PIC X(7)    VALUE 'AMOUNT'.
+           05                              PIC X(7)    VALUE 'PERCENT'.
+      *
+       01  MG-DETAIL-LINE.
+           05  MG-DL-BOOK-CODE             PIC X(2).
+           05                              PIC X(7).
+           05  MG-DL-TITLE                 PIC X(18).
+           05                              PIC X(3)    VALUE SPACES.
+           05  MG-DL-UNIT-COST             PIC ZZ.99.
+           05                              PIC X(3)    VALUE SPACES.
+           05  MG-DL-SELLING-PRICE         PIC ZZ.99.
+           05                              PIC X(4)    VALUE SPACES.
+           05  MG-DL-MARGIN-AMOUNT         PIC ZZ.99-.
+           05                              PIC X(3)    VALUE SPACES.
+           05  MG-DL-MARGIN-PERCENT        PIC ZZ9.99-.
+           05                              PIC X(2)    VALUE SPACES.
+           05  MG-DL-LOW-MARGIN-FLAG       PIC X(15).
       *
       *
        PROCEDURE DIVISION.
@@ -137,24 +403,74 @@
            PERFORM 600-FINAL-ROUTINE
        .
        20-HSKPING-ROUTINE.
-           OPEN INPUT  BOOK-INVEN-FILE
-                OUTPUT BOOK-INVEN-REPORT-FILE
+           OPEN INPUT BOOK-INVEN-FILE
+           IF NOT BOOK-INVEN-STATUS-OK
+               DISPLAY 'BOOK-INVEN-FILE OPEN FAILED, STATUS: '
+                   WS-BOOK-INVEN-STATUS
+               STOP RUN
+           END-IF
+           CLOSE BOOK-INVEN-FILE
+           OPEN OUTPUT BOOK-INVEN-REPORT-FILE
+                       BOOK-REORDER-REPORT-FILE
+                       BOOK-AGING-REPORT-FILE
+                       BOOK-EXCEPTION-REPORT-FILE
+                       BOOK-MARGIN-REPORT-FILE
            ACCEPT WS-CURRENT-DATE FROM DATE
            MOVE WS-MONTH TO H1-MONTH
            MOVE WS-DAY TO H1-DAY
            MOVE WS-YEAR TO H1-YEAR
+           MOVE WS-MONTH TO RO-H1-MONTH
+           MOVE WS-DAY TO RO-H1-DAY
+           MOVE WS-YEAR TO RO-H1-YEAR
+           MOVE WS-MONTH TO AG-H1-MONTH
+           MOVE WS-DAY TO AG-H1-DAY
+           MOVE WS-YEAR TO AG-H1-YEAR
+           MOVE WS-MONTH TO EX-H1-MONTH
+           MOVE WS-DAY TO EX-H1-DAY
+           MOVE WS-YEAR TO EX-H1-YEAR
+           MOVE WS-MONTH TO MG-H1-MONTH
+           MOVE WS-DAY TO MG-H1-DAY
+           MOVE WS-YEAR TO MG-H1-YEAR
            PERFORM 40-HEADING-ROUTINE
+           PERFORM 45-REORDER-HEADING-ROUTINE
+           PERFORM 46-AGING-HEADING-ROUTINE
+           PERFORM 47-EXCEPTION-HEADING-ROUTINE
+           PERFORM 48-MARGIN-HEADING-ROUTINE
        .
        30-READ-INVENTORY-FILE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-SUBJECT-AREA SW-BOOK-CODE
+               USING BOOK-INVEN-FILE
+               OUTPUT PROCEDURE IS 160-SORT-OUTPUT-PROCEDURE
+       .
+       160-SORT-OUTPUT-PROCEDURE.
+           MOVE 'Y' TO EOF-FLAG
            PERFORM UNTIL NO-MORE-DATA
-               READ BOOK-INVEN-FILE
-                   AT END
-                       MOVE 'N' TO EOF-FLAG
-                   NOT AT END
-                       PERFORM 100-PROCESS-INVEN-RECORD
-               END-READ
+               PERFORM 170-RETURN-SORTED-RECORD
            END-PERFORM
-
+       .
+       170-RETURN-SORTED-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE 'N' TO EOF-FLAG
+               NOT AT END
+                   PERFORM 180-MOVE-SORTED-RECORD
+           END-RETURN
+       .
+       180-MOVE-SORTED-RECORD.
+           MOVE SW-BOOK-CODE TO BI-BOOK-CODE
+           MOVE SW-TITLE TO BI-TITLE
+           MOVE SW-AUTHOR TO BI-AUTHOR
+           MOVE SW-SUBJECT-AREA TO BI-SUBJECT-AREA
+           MOVE SW-SHELF-ALPHA TO BI-SHELF-ALPHA
+           MOVE SW-SHELF-NUMERIC TO BI-SHELF-NUMERIC
+           MOVE SW-UNIT-COST TO BI-UNIT-COST
+           MOVE SW-SELLING-PRICE TO BI-SELLING-PRICE
+           MOVE SW-QTY-ON-HAND-ALPHA TO BI-QTY-ON-HAND-ALPHA
+           MOVE SW-REORDER-LEVEL TO BI-REORDER-LEVEL
+           MOVE SW-QUANTITY-ON-ORDER TO BI-QUANTITY-ON-ORDER
+           MOVE SW-DATE-OF-LAST-ORDER TO BI-DATE-OF-LAST-ORDER
+           PERFORM 100-PROCESS-INVEN-RECORD
        .
        40-HEADING-ROUTINE.
            ADD 1 TO PAGE-NO
@@ -170,9 +486,64 @@
            MOVE 2 TO PROPER-SPACING
            MOVE 0 TO LINE-COUNT
        .
+       45-REORDER-HEADING-ROUTINE.
+           ADD 1 TO RO-PAGE-NO
+           MOVE RO-PAGE-NO TO RO-H1-PAGE-NO
+           WRITE REORDER-REPORT-LINE FROM RO-HEADING-ONE
+               AFTER ADVANCING PAGE
+           MOVE 2 TO RO-PROPER-SPACING
+           MOVE RO-HEADING-TWO TO REORDER-REPORT-LINE
+           PERFORM 210-WRITE-REORDER-LINE
+           MOVE 1 TO RO-PROPER-SPACING
+           MOVE RO-HEADING-THREE TO REORDER-REPORT-LINE
+           PERFORM 210-WRITE-REORDER-LINE
+           MOVE 2 TO RO-PROPER-SPACING
+           MOVE 0 TO RO-LINE-COUNT
+       .
+       46-AGING-HEADING-ROUTINE.
+           ADD 1 TO AG-PAGE-NO
+           MOVE AG-PAGE-NO TO AG-H1-PAGE-NO
+           WRITE AGING-REPORT-LINE FROM AG-HEADING-ONE
+               AFTER ADVANCING PAGE
+           MOVE 2 TO AG-PROPER-SPACING
+           MOVE AG-HEADING-TWO TO AGING-REPORT-LINE
+           PERFORM 220-WRITE-AGING-LINE
+           MOVE 1 TO AG-PROPER-SPACING
+           MOVE AG-HEADING-THREE TO AGING-REPORT-LINE
+           PERFORM 220-WRITE-AGING-LINE
+           MOVE 2 TO AG-PROPER-SPACING
+           MOVE 0 TO AG-LINE-COUNT
+       .
+       47-EXCEPTION-HEADING-ROUTINE.
+           ADD 1 TO EX-PAGE-NO
+           MOVE EX-PAGE-NO TO EX-H1-PAGE-NO
+           WRITE EXCEPTION-REPORT-LINE FROM EX-HEADING-ONE
+               AFTER ADVANCING PAGE
+           MOVE 2 TO EX-PROPER-SPACING
+           MOVE EX-HEADING-TWO TO EXCEPTION-REPORT-LINE
+           PERFORM 230-WRITE-EXCEPTION-LINE
+           MOVE 1 TO EX-PROPER-SPACING
+           MOVE EX-HEADING-THREE TO EXCEPTION-REPORT-LINE
+           PERFORM 230-WRITE-EXCEPTION-LINE
+           MOVE 2 TO EX-PROPER-SPACING
+           MOVE 0 TO EX-LINE-COUNT
+       .
+       48-MARGIN-HEADING-ROUTINE.
+           ADD 1 TO MG-PAGE-NO
+           MOVE MG-PAGE-NO TO MG-H1-PAGE-NO
+           WRITE MARGIN-REPORT-LINE FROM MG-HEADING-ONE
+               AFTER ADVANCING PAGE
+           MOVE 2 TO MG-PROPER-SPACING
+           MOVE MG-HEADING-TWO TO MARGIN-REPORT-LINE
+           PERFORM 240-WRITE-MARGIN-LINE
+           MOVE 1 TO MG-PROPER-SPACING
+           MOVE MG-HEADING-THREE TO MARGIN-REPORT-LINE
+           PERFORM 240-WRITE-MARGIN-LINE
+           MOVE 2 TO MG-PROPER-SPACING
+           MOVE 0 TO MG-LINE-COUNT
+       .
        100-PROCESS-INVEN-RECORD.
-      
-
+           PERFORM 105-CHECK-SUBJECT-BREAK
 
            MOVE BI-BOOK-CODE TO DL-BOOK-CODE
            MOVE BI-AUTHOR TO DL-AUTHOR
@@ -183,11 +554,8 @@
 
            ELSE
                ADD 1 TO PROPER-SPACING
-      *     FIND A WAY TO DELETE THIS LINE/SKIP THIS LINE!
-               
-
-               
-
+               MOVE 'BI-MONTH NOT NUMERIC' TO EX-DL-BAD-FIELD
+               PERFORM 140-WRITE-EXCEPTION
            END-IF
 
            MOVE BI-TITLE TO DL-TITLE
@@ -206,6 +574,8 @@
            ELSE
                MOVE BI-QTY-ON-HAND-ALPHA TO DL-QTY-ON-HAND-ALPHA
                MOVE 0 TO DF-TOTAL-VALUE
+               MOVE 'BI-QUANTITY-ON-HAND NOT NUM' TO EX-DL-BAD-FIELD
+               PERFORM 140-WRITE-EXCEPTION
            END-IF
 
 
@@ -216,16 +586,167 @@
            MOVE 1 TO PROPER-SPACING
            ADD 1 TO LINE-COUNT
 
+           ADD 1 TO ST-SUBTOTAL-COUNT
+           ADD DF-TOTAL-VALUE TO ST-SUBTOTAL-VALUE
+
+           ADD 1 TO TF-FINAL-NO-BOOKS
+           ADD DF-TOTAL-VALUE TO TF-FINAL-TOTAL-VALUE
+
+           PERFORM 120-CHECK-REORDER-NEEDED
+           PERFORM 130-CHECK-AGING-NEEDED
+           PERFORM 150-CHECK-MARGIN
+
+           .
+       105-CHECK-SUBJECT-BREAK.
+           IF FIRST-RECORD
+               MOVE 'N' TO WS-FIRST-RECORD-FLAG
+               MOVE BI-SUBJECT-AREA TO WS-PREV-SUBJECT-AREA
+           ELSE
+               IF BI-SUBJECT-AREA NOT = WS-PREV-SUBJECT-AREA
+                   PERFORM 110-PRINT-SUBJECT-SUBTOTAL
+                   MOVE BI-SUBJECT-AREA TO WS-PREV-SUBJECT-AREA
+                   PERFORM 40-HEADING-ROUTINE
+               END-IF
+           END-IF
+           .
+       110-PRINT-SUBJECT-SUBTOTAL.
+           MOVE WS-PREV-SUBJECT-AREA TO SL-SUBJECT-AREA
+           MOVE ST-SUBTOTAL-COUNT TO SL-COUNT
+           MOVE ST-SUBTOTAL-VALUE TO SL-VALUE
+           MOVE SUBTOTAL-LINE TO REPORT-LINE
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 200-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+           MOVE 0 TO ST-SUBTOTAL-COUNT
+           MOVE 0 TO ST-SUBTOTAL-VALUE
+           .
+       120-CHECK-REORDER-NEEDED.
+           IF BI-QUANTITY-ON-HAND IS NUMERIC
+               AND BI-QUANTITY-ON-ORDER IS NUMERIC
+               AND BI-REORDER-LEVEL IS NUMERIC
+               IF BI-QUANTITY-ON-HAND + BI-QUANTITY-ON-ORDER
+                       IS <= BI-REORDER-LEVEL
+                   MOVE BI-BOOK-CODE TO RO-DL-BOOK-CODE
+                   MOVE BI-AUTHOR TO RO-DL-AUTHOR
+                   MOVE BI-TITLE TO RO-DL-TITLE
+                   MOVE BI-QUANTITY-ON-HAND TO RO-DL-QUANTITY-ON-HAND
+                   MOVE BI-QUANTITY-ON-ORDER TO
+                       RO-DL-QUANTITY-ON-ORDER
+                   MOVE BI-REORDER-LEVEL TO RO-DL-REORDER-LEVEL
+                   MOVE RO-DETAIL-LINE TO REORDER-REPORT-LINE
+                   PERFORM 210-WRITE-REORDER-LINE
+                   MOVE 1 TO RO-PROPER-SPACING
+                   ADD 1 TO RO-LINE-COUNT
+               END-IF
+           ELSE
+               IF BI-QUANTITY-ON-HAND IS NUMERIC
+                   MOVE 'BI-REORDER FIELD NOT NUMERIC' TO
+                       EX-DL-BAD-FIELD
+                   PERFORM 140-WRITE-EXCEPTION
+               END-IF
+           END-IF
+           .
+       130-CHECK-AGING-NEEDED.
+           IF BI-MONTH IS NUMERIC
+               MOVE BI-MONTH TO AG-ORDER-MONTH
+               COMPUTE AG-ORDER-DATE-NUM =
+                   BI-ORDER-YY * 10000 + AG-ORDER-MONTH * 100
+                       + BI-ORDER-DAY
+
+               IF WS-YEAR = 0
+                   MOVE 99 TO AG-CUTOFF-YEAR
+               ELSE
+                   COMPUTE AG-CUTOFF-YEAR = WS-YEAR - 1
+               END-IF
+               COMPUTE AG-CUTOFF-DATE-NUM =
+                   AG-CUTOFF-YEAR * 10000 + WS-MONTH * 100 + WS-DAY
+
+               IF AG-ORDER-DATE-NUM <= AG-CUTOFF-DATE-NUM
+                   MOVE BI-BOOK-CODE TO AG-DL-BOOK-CODE
+                   MOVE BI-AUTHOR TO AG-DL-AUTHOR
+                   MOVE BI-TITLE TO AG-DL-TITLE
+                   MOVE AG-ORDER-MONTH TO AG-DL-MONTH
+                   MOVE BI-ORDER-DAY TO AG-DL-DAY
+                   MOVE BI-ORDER-YY TO AG-DL-YEAR
+                   MOVE AG-DETAIL-LINE TO AGING-REPORT-LINE
+                   PERFORM 220-WRITE-AGING-LINE
+                   MOVE 1 TO AG-PROPER-SPACING
+                   ADD 1 TO AG-LINE-COUNT
+               END-IF
+           END-IF
+           .
+       150-CHECK-MARGIN.
+           MOVE SPACES TO MG-LOW-MARGIN-FLAG
+           COMPUTE MG-MARGIN-AMOUNT =
+               BI-SELLING-PRICE - BI-UNIT-COST
+
+           IF BI-SELLING-PRICE NOT = 0
+               COMPUTE MG-MARGIN-PERCENT ROUNDED =
+                   (MG-MARGIN-AMOUNT / BI-SELLING-PRICE) * 100
+           ELSE
+               MOVE 0 TO MG-MARGIN-PERCENT
+           END-IF
+
+           IF MG-MARGIN-PERCENT < MG-MINIMUM-MARGIN-PERCENT
+               MOVE '*** LOW MARGIN' TO MG-LOW-MARGIN-FLAG
+           END-IF
+
+           MOVE BI-BOOK-CODE TO MG-DL-BOOK-CODE
+           MOVE BI-TITLE TO MG-DL-TITLE
+           MOVE BI-UNIT-COST TO MG-DL-UNIT-COST
+           MOVE BI-SELLING-PRICE TO MG-DL-SELLING-PRICE
+           MOVE MG-MARGIN-AMOUNT TO MG-DL-MARGIN-AMOUNT
+           MOVE MG-MARGIN-PERCENT TO MG-DL-MARGIN-PERCENT
+           MOVE MG-LOW-MARGIN-FLAG TO MG-DL-LOW-MARGIN-FLAG
+           MOVE MG-DETAIL-LINE TO MARGIN-REPORT-LINE
+           PERFORM 240-WRITE-MARGIN-LINE
+           MOVE 1 TO MG-PROPER-SPACING
+           ADD 1 TO MG-LINE-COUNT
+           .
+       140-WRITE-EXCEPTION.
+           MOVE BI-BOOK-CODE TO EX-DL-BOOK-CODE
+           MOVE BI-TITLE TO EX-DL-TITLE
+           MOVE EX-DETAIL-LINE TO EXCEPTION-REPORT-LINE
+           PERFORM 230-WRITE-EXCEPTION-LINE
+           MOVE 1 TO EX-PROPER-SPACING
+           ADD 1 TO EX-LINE-COUNT
            .
        200-WRITE-A-LINE.
            WRITE REPORT-LINE
                AFTER ADVANCING PROPER-SPACING
            .
-  
+       210-WRITE-REORDER-LINE.
+           WRITE REORDER-REPORT-LINE
+               AFTER ADVANCING RO-PROPER-SPACING
+           .
+       220-WRITE-AGING-LINE.
+           WRITE AGING-REPORT-LINE
+               AFTER ADVANCING AG-PROPER-SPACING
+           .
+       230-WRITE-EXCEPTION-LINE.
+           WRITE EXCEPTION-REPORT-LINE
+               AFTER ADVANCING EX-PROPER-SPACING
+           .
+       240-WRITE-MARGIN-LINE.
+           WRITE MARGIN-REPORT-LINE
+               AFTER ADVANCING MG-PROPER-SPACING
+           .
+
 
        600-FINAL-ROUTINE.
-           CLOSE BOOK-INVEN-FILE
-               BOOK-INVEN-REPORT-FILE
+           IF NOT FIRST-RECORD
+               PERFORM 110-PRINT-SUBJECT-SUBTOTAL
+           END-IF
+           MOVE TF-FINAL-NO-BOOKS TO GT-NO-BOOKS
+           MOVE TF-FINAL-TOTAL-VALUE TO GT-TOTAL-VALUE
+           MOVE GRAND-TOTAL-LINE TO REPORT-LINE
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 200-WRITE-A-LINE
+           CLOSE BOOK-INVEN-REPORT-FILE
+               BOOK-REORDER-REPORT-FILE
+               BOOK-AGING-REPORT-FILE
+               BOOK-EXCEPTION-REPORT-FILE
+               BOOK-MARGIN-REPORT-FILE
             STOP RUN
             .
 
